@@ -1,8 +1,506 @@
-01  WS-AREA-1 PIC X(10). 
-01  WS-AREA-2 PIC 9(5).
-
-PROCEDURE DIVISION.
-    MOVE "Hello" TO WS-AREA-1 
-    ADD 10 TO WS-AREA-2
-    DISPLAY WS-AREA-1 WS-AREA-2
-    STOP RUN.
\ No newline at end of file
+      >>SOURCE FORMAT FREE
+      *> GREETJOB - nightly customer greeting/counter batch.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GREETJOB.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-GREETING-FILE
+               ASSIGN TO "CUSTGRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CG-STATUS.
+
+           SELECT EXCEPTION-LISTING
+               ASSIGN TO "EXCPLIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT SUMMARY-REPORT
+               ASSIGN TO "SUMMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "GREETCKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT GL-EXTRACT-FILE
+               ASSIGN TO "GLEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTR-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "GREETAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT PARAMETER-FILE
+               ASSIGN TO "GREETPRM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT REJECT-REPORT
+               ASSIGN TO "REJLIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-GREETING-FILE
+           RECORDING MODE IS F.
+           COPY CGFILE.
+
+       FD  EXCEPTION-LISTING
+           RECORDING MODE IS F.
+           COPY EXCPLINE.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CHKPTREC.
+
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY EXTRREC.
+
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  PARAMETER-FILE
+           RECORDING MODE IS F.
+           COPY PARMREC.
+
+       FD  REJECT-REPORT
+           RECORDING MODE IS F.
+           COPY REJLINE.
+
+       FD  SUMMARY-REPORT.
+       01  RPT-PRINT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1 PIC X(10) VALUE SPACES.
+       01  WS-AREA-2 PIC 9(5).
+       01  WS-REC-GROUP-SOURCE         PIC X(10)    VALUE SPACES.
+
+       01  WS-CG-STATUS                PIC X(2).
+           88  WS-CG-OK                VALUE "00".
+           88  WS-CG-EOF               VALUE "10".
+
+       01  WS-EXCP-STATUS              PIC X(2).
+           88  WS-EXCP-OK              VALUE "00".
+
+       01  WS-RPT-STATUS               PIC X(2).
+           88  WS-RPT-OK               VALUE "00".
+
+       01  WS-CHKPT-STATUS             PIC X(2).
+           88  WS-CHKPT-OK             VALUE "00".
+           88  WS-CHKPT-NOT-FOUND      VALUE "35".
+
+       01  WS-EXTR-STATUS              PIC X(2).
+           88  WS-EXTR-OK              VALUE "00".
+
+       01  WS-AUDIT-STATUS             PIC X(2).
+           88  WS-AUDIT-OK             VALUE "00".
+
+       01  WS-PARM-STATUS              PIC X(2).
+           88  WS-PARM-OK              VALUE "00".
+
+       01  WS-REJ-STATUS               PIC X(2).
+           88  WS-REJ-OK               VALUE "00".
+
+       01  WS-AREA-2-BEFORE            PIC 9(5)     VALUE 0.
+
+       01  WS-RESTART-KEY              PIC X(6)     VALUE SPACES.
+      *> A checkpoint only records the last-processed key; it does not
+      *> undo the detail line/GL-extract/audit-trail WRITEs 2200-APPLY-
+      *> UPDATE already made for records since the prior checkpoint. Any
+      *> interval above 1 leaves a window where an abend after those
+      *> WRITEs but before the next checkpoint causes a restart to
+      *> reprocess (and re-WRITE, into the EXTEND-opened output files)
+      *> records that were already posted - a duplicate GL posting and
+      *> audit entry. Checkpointing every record closes that window.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5)     VALUE 1.
+       01  WS-SKIPPING-TO-RESTART-SW   PIC X(1)     VALUE "N".
+           88  WS-SKIPPING-TO-RESTART  VALUE "Y".
+       01  WS-IS-RESTART-SW            PIC X(1)     VALUE "N".
+           88  WS-IS-RESTART           VALUE "Y".
+
+       COPY RPTLINES.
+
+       01  WS-RPT-PAGE-NO              PIC 9(4)     VALUE 1.
+       01  WS-RPT-LINE-COUNT           PIC 9(3)     VALUE 99.
+       01  WS-RPT-LINES-PER-PAGE       PIC 9(3)     VALUE 50.
+       01  WS-RPT-RECORD-COUNT         PIC 9(7)     VALUE 0.
+       01  WS-RPT-RECORDS-READ         PIC 9(7)     VALUE 0.
+       01  WS-RPT-GRAND-TOTAL          PIC 9(9)     VALUE 0.
+
+       01  WS-RPT-CURRENT-GROUP        PIC X(2)     VALUE SPACES.
+       01  WS-RPT-GROUP-TOTAL          PIC 9(9)     VALUE 0.
+       01  WS-RPT-FIRST-RECORD-SW      PIC X(1)     VALUE "Y".
+           88  WS-RPT-FIRST-RECORD     VALUE "Y".
+           88  WS-RPT-NOT-FIRST-RECORD VALUE "N".
+
+       01  WS-FLAGS.
+           05  WS-EOF-SW               PIC X(1)     VALUE "N".
+               88  WS-END-OF-FILE      VALUE "Y".
+           05  WS-VALID-SW             PIC X(1)     VALUE "Y".
+               88  WS-RECORD-VALID     VALUE "Y".
+               88  WS-RECORD-INVALID   VALUE "N".
+           05  WS-NAME-VALID-SW        PIC X(1)     VALUE "Y".
+               88  WS-NAME-VALID       VALUE "Y".
+               88  WS-NAME-INVALID     VALUE "N".
+
+       01  WS-INCREMENT                PIC 9(5)     VALUE 10.
+       01  WS-AREA-2-MAX               PIC 9(5)     VALUE 99999.
+       01  WS-CURRENT-INCREMENT        PIC S9(5)    VALUE 0.
+       01  WS-COUNTER-TEST-RESULT      PIC S9(7)    VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1005-READ-PARAMETER-CARD
+           PERFORM 1010-READ-CHECKPOINT
+           OPEN INPUT CUSTOMER-GREETING-FILE
+           IF NOT WS-CG-OK
+               DISPLAY "GREETJOB: UNABLE TO OPEN CUSTOMER-GREETING-FILE, STATUS=" WS-CG-STATUS
+               MOVE HIGH-VALUES TO CG-RECORD
+               SET WS-END-OF-FILE TO TRUE
+           ELSE
+               PERFORM 1030-OPEN-OUTPUT-FILES
+               PERFORM 2100-READ-NEXT-RECORD
+               PERFORM 1020-SKIP-TO-RESTART-POINT
+           END-IF.
+
+       1030-OPEN-OUTPUT-FILES.
+      *> On a restart, the prior run's report/extract/audit files are
+      *> extended rather than truncated so they still cover the whole
+      *> day's run, not just the records processed since the restart.
+           IF WS-IS-RESTART
+               OPEN EXTEND EXCEPTION-LISTING
+               IF NOT WS-EXCP-OK
+                   OPEN OUTPUT EXCEPTION-LISTING
+               END-IF
+               OPEN EXTEND SUMMARY-REPORT
+               IF NOT WS-RPT-OK
+                   OPEN OUTPUT SUMMARY-REPORT
+               END-IF
+               OPEN EXTEND GL-EXTRACT-FILE
+               IF NOT WS-EXTR-OK
+                   OPEN OUTPUT GL-EXTRACT-FILE
+               END-IF
+               OPEN EXTEND AUDIT-TRAIL-FILE
+               IF NOT WS-AUDIT-OK
+                   OPEN OUTPUT AUDIT-TRAIL-FILE
+               END-IF
+               OPEN EXTEND REJECT-REPORT
+               IF NOT WS-REJ-OK
+                   OPEN OUTPUT REJECT-REPORT
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-LISTING
+               OPEN OUTPUT SUMMARY-REPORT
+               OPEN OUTPUT GL-EXTRACT-FILE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               OPEN OUTPUT REJECT-REPORT
+           END-IF
+           IF NOT WS-EXCP-OK
+               DISPLAY "GREETJOB: WARNING - EXCEPTION-LISTING DID NOT OPEN, STATUS=" WS-EXCP-STATUS
+           END-IF
+           IF NOT WS-RPT-OK
+               DISPLAY "GREETJOB: WARNING - SUMMARY-REPORT DID NOT OPEN, STATUS=" WS-RPT-STATUS
+           END-IF
+           IF NOT WS-EXTR-OK
+               DISPLAY "GREETJOB: WARNING - GL-EXTRACT-FILE DID NOT OPEN, STATUS=" WS-EXTR-STATUS
+           END-IF
+           IF NOT WS-AUDIT-OK
+               DISPLAY "GREETJOB: WARNING - AUDIT-TRAIL-FILE DID NOT OPEN, STATUS=" WS-AUDIT-STATUS
+           END-IF
+           IF NOT WS-REJ-OK
+               DISPLAY "GREETJOB: WARNING - REJECT-REPORT DID NOT OPEN, STATUS=" WS-REJ-STATUS
+           END-IF.
+
+       1005-READ-PARAMETER-CARD.
+           OPEN INPUT PARAMETER-FILE
+           IF WS-PARM-OK
+               READ PARAMETER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-INCREMENT TO WS-INCREMENT
+               END-READ
+               CLOSE PARAMETER-FILE
+           ELSE
+               DISPLAY "GREETJOB: NO PARAMETER-FILE FOUND, USING DEFAULT INCREMENT " WS-INCREMENT
+           END-IF.
+
+       1010-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CHKPT-LAST-KEY NOT = SPACES
+                           MOVE CHKPT-LAST-KEY TO WS-RESTART-KEY
+                           MOVE CHKPT-RECORD-COUNT TO WS-RPT-RECORD-COUNT
+                           MOVE CHKPT-GRAND-TOTAL TO WS-RPT-GRAND-TOTAL
+                           MOVE CHKPT-CURRENT-GROUP TO WS-RPT-CURRENT-GROUP
+                           MOVE CHKPT-GROUP-TOTAL TO WS-RPT-GROUP-TOTAL
+                           MOVE CHKPT-FIRST-RECORD-SW TO WS-RPT-FIRST-RECORD-SW
+                           MOVE CHKPT-PAGE-NO TO WS-RPT-PAGE-NO
+                           MOVE CHKPT-LINE-COUNT TO WS-RPT-LINE-COUNT
+                           SET WS-SKIPPING-TO-RESTART TO TRUE
+                           SET WS-IS-RESTART TO TRUE
+                           DISPLAY "GREETJOB: RESTARTING AFTER KEY " WS-RESTART-KEY
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1020-SKIP-TO-RESTART-POINT.
+           IF WS-SKIPPING-TO-RESTART
+               PERFORM UNTIL WS-END-OF-FILE OR NOT WS-SKIPPING-TO-RESTART
+                   IF CG-CUST-KEY = WS-RESTART-KEY
+                       MOVE "N" TO WS-SKIPPING-TO-RESTART-SW
+                   END-IF
+                   PERFORM 2100-READ-NEXT-RECORD
+               END-PERFORM
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           SET WS-RECORD-VALID TO TRUE
+           SET WS-NAME-VALID TO TRUE
+           PERFORM 2130-EDIT-RECORD-TYPE
+           IF WS-RECORD-VALID
+               PERFORM 2135-EDIT-ADJ-AMOUNT
+           END-IF
+           IF WS-RECORD-VALID
+               PERFORM 2140-DETERMINE-INCREMENT
+               PERFORM 2150-EDIT-COUNTER
+               PERFORM 2170-EDIT-NAME-LENGTH
+           END-IF
+           IF WS-RECORD-INVALID
+               PERFORM 2160-WRITE-EXCEPTION
+           END-IF
+           IF WS-NAME-INVALID
+               PERFORM 2180-WRITE-REJECT
+           END-IF
+           IF WS-RECORD-VALID AND WS-NAME-VALID
+               PERFORM 2200-APPLY-UPDATE
+           END-IF
+           ADD 1 TO WS-RPT-RECORDS-READ
+      *> Checkpointed on every record READ (not just applied ones) so a
+      *> restart skips past records already reported as exceptions or
+      *> rejects too, instead of replaying them into the EXTEND-opened
+      *> EXCEPTION-LISTING/REJECT-REPORT files as duplicates.
+           IF FUNCTION MOD(WS-RPT-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2400-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-NEXT-RECORD.
+
+       2100-READ-NEXT-RECORD.
+           READ CUSTOMER-GREETING-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2130-EDIT-RECORD-TYPE.
+           IF NOT CG-TYPE-GREETING AND NOT CG-TYPE-ADJUSTMENT
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "UNRECOGNIZED RECORD TYPE" TO EXCP-REASON
+           END-IF.
+
+       2135-EDIT-ADJ-AMOUNT.
+           IF CG-TYPE-ADJUSTMENT AND NOT CG-ADJ-AMOUNT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "ADJUSTMENT AMOUNT NOT NUMERIC" TO EXCP-REASON
+           END-IF.
+
+       2140-DETERMINE-INCREMENT.
+           EVALUATE TRUE
+               WHEN CG-TYPE-ADJUSTMENT
+                   MOVE CG-ADJ-AMOUNT TO WS-CURRENT-INCREMENT
+               WHEN OTHER
+                   MOVE WS-INCREMENT TO WS-CURRENT-INCREMENT
+           END-EVALUATE.
+
+       2150-EDIT-COUNTER.
+           IF NOT CG-COUNTER-IN NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "COUNTER NOT NUMERIC" TO EXCP-REASON
+           ELSE
+               COMPUTE WS-COUNTER-TEST-RESULT = CG-COUNTER-IN + WS-CURRENT-INCREMENT
+               IF WS-COUNTER-TEST-RESULT > WS-AREA-2-MAX
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "COUNTER WOULD EXCEED MAXIMUM ON UPDATE" TO EXCP-REASON
+               ELSE
+                   IF WS-COUNTER-TEST-RESULT < 0
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE "COUNTER WOULD GO NEGATIVE ON UPDATE" TO EXCP-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       2160-WRITE-EXCEPTION.
+           MOVE CG-CUST-KEY TO EXCP-KEY
+           MOVE CG-COUNTER-IN TO EXCP-COUNTER-IN
+           WRITE EXCP-LINE.
+
+       2170-EDIT-NAME-LENGTH.
+           EVALUATE TRUE
+               WHEN CG-TYPE-ADJUSTMENT
+                   CONTINUE
+               WHEN CG-CUST-NAME-LEN > LENGTH OF WS-AREA-1
+                   SET WS-NAME-INVALID TO TRUE
+           END-EVALUATE.
+
+       2180-WRITE-REJECT.
+           MOVE CG-CUST-KEY TO REJ-KEY
+           MOVE CG-CUST-NAME-LEN TO REJ-NAME-LEN
+           MOVE CG-CUST-NAME-FULL TO REJ-FULL-NAME
+           MOVE "NAME WOULD TRUNCATE ON MOVE TO WS-AREA-1" TO REJ-REASON
+           WRITE REJ-LINE.
+
+       2200-APPLY-UPDATE.
+           MOVE CG-COUNTER-IN TO WS-AREA-2-BEFORE
+           MOVE CG-COUNTER-IN TO WS-AREA-2
+           ADD WS-CURRENT-INCREMENT TO WS-AREA-2
+      *> An Adjustment record never moves a name into WS-AREA-1 (req 007 -
+      *> amount-only, no name change implied) so WS-AREA-1 is explicitly
+      *> blanked here rather than left holding whatever name the last
+      *> Greeting record moved in - otherwise the report/extract/audit
+      *> below would misattribute that unrelated customer's name to this
+      *> record. The control break groups on CG-SEGMENT-CODE, which the
+      *> extract populates the same way for both record types, instead of
+      *> the incoming name or customer key (which mean different things
+      *> per record type and don't form one coherent segment).
+           MOVE CG-SEGMENT-CODE TO WS-REC-GROUP-SOURCE
+           EVALUATE TRUE
+               WHEN CG-TYPE-ADJUSTMENT
+                   MOVE SPACES TO WS-AREA-1
+               WHEN OTHER
+                   MOVE CG-CUST-NAME-FULL(1:LENGTH OF WS-AREA-1) TO WS-AREA-1
+           END-EVALUATE
+           PERFORM 2250-CHECK-CONTROL-BREAK
+           ADD 1 TO WS-RPT-RECORD-COUNT
+           ADD WS-AREA-2 TO WS-RPT-GRAND-TOTAL
+           ADD WS-AREA-2 TO WS-RPT-GROUP-TOTAL
+           PERFORM 2300-WRITE-DETAIL-LINE
+           PERFORM 2500-WRITE-GL-EXTRACT
+           PERFORM 2600-WRITE-AUDIT-RECORD.
+
+       2500-WRITE-GL-EXTRACT.
+           MOVE CG-CUST-KEY TO EXTR-CUST-KEY
+           MOVE WS-AREA-1 TO EXTR-AREA-1
+           MOVE WS-AREA-2 TO EXTR-AREA-2
+           WRITE EXTR-RECORD.
+
+       2600-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE CG-CUST-KEY TO AUDIT-KEY
+           MOVE WS-AREA-2-BEFORE TO AUDIT-AREA-2-BEFORE
+           MOVE WS-AREA-2 TO AUDIT-AREA-2-AFTER
+           MOVE WS-AREA-1 TO AUDIT-AREA-1-AFTER
+           WRITE AUDIT-RECORD.
+
+       2400-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CG-CUST-KEY TO CHKPT-LAST-KEY
+           MOVE WS-RPT-RECORD-COUNT TO CHKPT-RECORD-COUNT
+           MOVE WS-RPT-GRAND-TOTAL TO CHKPT-GRAND-TOTAL
+           MOVE WS-RPT-CURRENT-GROUP TO CHKPT-CURRENT-GROUP
+           MOVE WS-RPT-GROUP-TOTAL TO CHKPT-GROUP-TOTAL
+           MOVE WS-RPT-FIRST-RECORD-SW TO CHKPT-FIRST-RECORD-SW
+           MOVE WS-RPT-PAGE-NO TO CHKPT-PAGE-NO
+           MOVE WS-RPT-LINE-COUNT TO CHKPT-LINE-COUNT
+           WRITE CHKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2410-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHKPT-RECORD
+           MOVE 0 TO CHKPT-RECORD-COUNT
+           MOVE 0 TO CHKPT-GRAND-TOTAL
+           MOVE 0 TO CHKPT-GROUP-TOTAL
+           MOVE 0 TO CHKPT-PAGE-NO
+           MOVE 0 TO CHKPT-LINE-COUNT
+           WRITE CHKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2250-CHECK-CONTROL-BREAK.
+           IF WS-RPT-FIRST-RECORD
+               MOVE WS-REC-GROUP-SOURCE(1:2) TO WS-RPT-CURRENT-GROUP
+               MOVE "N" TO WS-RPT-FIRST-RECORD-SW
+           ELSE
+               IF WS-REC-GROUP-SOURCE(1:2) NOT = WS-RPT-CURRENT-GROUP
+                   PERFORM 2280-WRITE-GROUP-TOTAL
+                   MOVE WS-REC-GROUP-SOURCE(1:2) TO WS-RPT-CURRENT-GROUP
+                   MOVE 0 TO WS-RPT-GROUP-TOTAL
+               END-IF
+           END-IF.
+
+       2280-WRITE-GROUP-TOTAL.
+           MOVE WS-RPT-CURRENT-GROUP TO RPT-GT-GROUP-CODE
+           MOVE WS-RPT-GROUP-TOTAL TO RPT-GT-TOTAL
+           MOVE RPT-GROUP-TOTAL-LINE TO RPT-PRINT-LINE
+           WRITE RPT-PRINT-LINE
+           MOVE SPACES TO RPT-PRINT-LINE
+           WRITE RPT-PRINT-LINE.
+
+       2300-WRITE-DETAIL-LINE.
+           IF WS-RPT-LINE-COUNT >= WS-RPT-LINES-PER-PAGE
+               PERFORM 2310-WRITE-REPORT-HEADERS
+           END-IF
+           MOVE SPACES TO RPT-DETAIL-LINE
+           MOVE CG-CUST-KEY TO RPT-D-KEY
+           MOVE WS-AREA-1 TO RPT-D-NAME
+           MOVE WS-AREA-2 TO RPT-D-COUNTER
+           MOVE RPT-DETAIL-LINE TO RPT-PRINT-LINE
+           WRITE RPT-PRINT-LINE
+           ADD 1 TO WS-RPT-LINE-COUNT.
+
+       2310-WRITE-REPORT-HEADERS.
+           IF WS-RPT-PAGE-NO > 1
+               MOVE SPACES TO RPT-PRINT-LINE
+               WRITE RPT-PRINT-LINE
+               WRITE RPT-PRINT-LINE
+           END-IF
+           MOVE WS-RPT-PAGE-NO TO RPT-H1-PAGE
+           MOVE RPT-HEADING-1 TO RPT-PRINT-LINE
+           WRITE RPT-PRINT-LINE
+           MOVE RPT-HEADING-2 TO RPT-PRINT-LINE
+           WRITE RPT-PRINT-LINE
+           MOVE SPACES TO RPT-PRINT-LINE
+           WRITE RPT-PRINT-LINE
+           ADD 1 TO WS-RPT-PAGE-NO
+           MOVE 0 TO WS-RPT-LINE-COUNT.
+
+       2900-WRITE-CONTROL-TOTAL.
+           IF WS-RPT-NOT-FIRST-RECORD
+               PERFORM 2280-WRITE-GROUP-TOTAL
+           END-IF
+           MOVE SPACES TO RPT-PRINT-LINE
+           WRITE RPT-PRINT-LINE
+           MOVE WS-RPT-RECORD-COUNT TO RPT-CT-COUNT
+           MOVE WS-RPT-GRAND-TOTAL TO RPT-CT-TOTAL
+           MOVE RPT-CONTROL-TOTAL-LINE TO RPT-PRINT-LINE
+           WRITE RPT-PRINT-LINE.
+
+       9000-TERMINATE.
+           IF WS-CG-OK OR WS-CG-EOF
+               PERFORM 2900-WRITE-CONTROL-TOTAL
+               PERFORM 2410-CLEAR-CHECKPOINT
+               CLOSE CUSTOMER-GREETING-FILE
+               CLOSE EXCEPTION-LISTING
+               CLOSE SUMMARY-REPORT
+               CLOSE GL-EXTRACT-FILE
+               CLOSE AUDIT-TRAIL-FILE
+               CLOSE REJECT-REPORT
+           END-IF.
