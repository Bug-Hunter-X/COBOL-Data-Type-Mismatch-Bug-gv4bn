@@ -0,0 +1,9 @@
+      *> AUDITREC.cpy - AUDIT-TRAIL-FILE record layout
+      *> One record per MOVE/ADD applied, for compliance sign-off on
+      *> what the batch changed and when.
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP         PIC X(21).
+           05  AUDIT-KEY               PIC X(6).
+           05  AUDIT-AREA-2-BEFORE     PIC 9(5).
+           05  AUDIT-AREA-2-AFTER      PIC 9(5).
+           05  AUDIT-AREA-1-AFTER      PIC X(10).
