@@ -0,0 +1,19 @@
+      *> CGFILE.cpy - CUSTOMER-GREETING-FILE record layout
+      *> Shared by GREETJOB and any downstream job that needs to read
+      *> the same daily customer extract.
+       01  CG-RECORD.
+           05  CG-REC-TYPE             PIC X(1).
+               88  CG-TYPE-GREETING    VALUE "G".
+               88  CG-TYPE-ADJUSTMENT  VALUE "A".
+           05  CG-CUST-KEY             PIC X(6).
+      *> Customer/segment code the extract classifies this record under,
+      *> for control-break reporting. Populated the same way for both
+      *> record types so a segment subtotal groups records that actually
+      *> belong together, rather than being guessed from CG-CUST-NAME-FULL
+      *> or CG-CUST-KEY (which mean different things per record type).
+           05  CG-SEGMENT-CODE         PIC X(2).
+           05  CG-CUST-NAME-LEN        PIC 9(2).
+           05  CG-CUST-NAME-FULL       PIC X(30).
+           05  CG-COUNTER-IN           PIC 9(5).
+           05  CG-ADJ-AMOUNT           PIC S9(5) SIGN IS LEADING SEPARATE.
+           05  FILLER                  PIC X(32).
