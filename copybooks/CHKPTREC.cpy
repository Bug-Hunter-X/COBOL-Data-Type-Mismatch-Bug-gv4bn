@@ -0,0 +1,17 @@
+      *> CHKPTREC.cpy - CHECKPOINT-FILE record layout
+      *> One record holding the last customer key completed, the
+      *> running totals as of that checkpoint, the in-progress
+      *> customer-segment control-break state, and the SUMMARY-REPORT
+      *> pagination state, so a restart can resume without reprocessing
+      *> (and double-posting) earlier records, understating the segment
+      *> subtotal it landed in mid-group, or restarting page numbering
+      *> in the middle of the report it is extending.
+       01  CHKPT-RECORD.
+           05  CHKPT-LAST-KEY          PIC X(6).
+           05  CHKPT-RECORD-COUNT      PIC 9(7).
+           05  CHKPT-GRAND-TOTAL       PIC 9(9).
+           05  CHKPT-CURRENT-GROUP     PIC X(2).
+           05  CHKPT-GROUP-TOTAL       PIC 9(9).
+           05  CHKPT-FIRST-RECORD-SW   PIC X(1).
+           05  CHKPT-PAGE-NO           PIC 9(4).
+           05  CHKPT-LINE-COUNT        PIC 9(3).
