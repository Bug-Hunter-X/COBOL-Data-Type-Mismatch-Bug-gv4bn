@@ -0,0 +1,7 @@
+      *> EXCPLINE.cpy - EXCEPTION-LISTING detail line
+       01  EXCP-LINE.
+           05  EXCP-KEY                PIC X(6).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  EXCP-COUNTER-IN         PIC X(5).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  EXCP-REASON             PIC X(40).
