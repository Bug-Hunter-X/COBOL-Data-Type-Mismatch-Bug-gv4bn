@@ -0,0 +1,6 @@
+      *> EXTRREC.cpy - GL-EXTRACT-FILE record layout
+      *> Fixed-width hand-off to the downstream general ledger feed job.
+       01  EXTR-RECORD.
+           05  EXTR-CUST-KEY           PIC X(6).
+           05  EXTR-AREA-1             PIC X(10).
+           05  EXTR-AREA-2             PIC 9(5).
