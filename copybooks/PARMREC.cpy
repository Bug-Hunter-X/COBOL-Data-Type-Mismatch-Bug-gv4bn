@@ -0,0 +1,5 @@
+      *> PARMREC.cpy - PARAMETER-FILE record layout
+      *> One control record read at start of run so operations can set
+      *> the day's increment amount without a code change.
+       01  PARM-RECORD.
+           05  PARM-INCREMENT          PIC 9(5).
