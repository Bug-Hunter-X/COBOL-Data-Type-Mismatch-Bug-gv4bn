@@ -0,0 +1,11 @@
+      *> REJLINE.cpy - REJECT-REPORT detail line
+      *> Carries the full incoming name so data can be corrected instead
+      *> of silently chopped on the MOVE into WS-AREA-1.
+       01  REJ-LINE.
+           05  REJ-KEY                 PIC X(6).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  REJ-NAME-LEN            PIC 999.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  REJ-FULL-NAME           PIC X(30).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  REJ-REASON              PIC X(40).
