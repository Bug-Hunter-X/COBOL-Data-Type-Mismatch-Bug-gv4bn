@@ -0,0 +1,38 @@
+      *> RPTLINES.cpy - SUMMARY-REPORT print line layouts
+       01  RPT-HEADING-1.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(35)  VALUE "GREETJOB - CUSTOMER SUMMARY REPORT".
+           05  FILLER                  PIC X(6)   VALUE "PAGE ".
+           05  RPT-H1-PAGE             PIC ZZZ9.
+
+       01  RPT-HEADING-2.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(8)   VALUE "CUST KEY".
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "CUST NAME".
+           05  FILLER                  PIC X(16)  VALUE "UPDATED COUNTER".
+
+       01  RPT-DETAIL-LINE.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  RPT-D-KEY               PIC X(8).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  RPT-D-NAME              PIC X(10).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  RPT-D-COUNTER           PIC ZZZZ9.
+
+       01  RPT-GROUP-TOTAL-LINE.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(16)  VALUE "GROUP SUBTOTAL -".
+           05  RPT-GT-GROUP-CODE       PIC X(2).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  RPT-GT-TOTAL            PIC ZZZ,ZZZ,ZZ9.
+
+       01  RPT-CONTROL-TOTAL-LINE.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(16)  VALUE "RECORD COUNT -".
+           05  RPT-CT-COUNT            PIC ZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(13)  VALUE "GRAND TOTAL -".
+           05  RPT-CT-TOTAL            PIC ZZZ,ZZZ,ZZ9.
+
+       01  RPT-BLANK-LINE              PIC X(1)   VALUE SPACE.
